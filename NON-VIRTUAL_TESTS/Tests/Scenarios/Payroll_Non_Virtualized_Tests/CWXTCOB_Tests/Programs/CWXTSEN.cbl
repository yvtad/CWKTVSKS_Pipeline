@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CWXTSEN.
+      *****************************************************************
+      * CWXTSEN - EMPLOYEE SENIORITY REPORT
+      *
+      * READS THE EMPLOYEE MASTER FILE AND BUCKETS EACH EMPLOYEE'S
+      * YEARS OF SERVICE (0-1, 1-5, 5-10, 10+) BY REGION SO HR CAN
+      * PLAN ANNIVERSARY AWARDS AND RETIREMENT ELIGIBILITY.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WA-EMP-NUM
+               ALTERNATE RECORD KEY IS WA-EMP-REGION WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT SENIORITY-REPORT-FILE
+               ASSIGN TO SENRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CWXTEMPH.
+
+       FD  SENIORITY-REPORT-FILE.
+       01  RPT-DETAIL-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EMP-FILE-STATUS          PIC XX.
+               88  EMP-FILE-OK             VALUE '00'.
+           05  WS-RPT-FILE-STATUS          PIC XX.
+               88  RPT-FILE-OK             VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X       VALUE 'N'.
+               88  END-OF-EMPLOYEE-FILE                VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-CCYY         PIC 9(4).
+               10  WS-CURRENT-MM           PIC 9(2).
+               10  WS-CURRENT-DD           PIC 9(2).
+
+       01  WS-SENIORITY-FIELDS.
+           05  WS-YEARS-OF-SERVICE         PIC S9(4).
+
+      *    BUCKET 1 = 0-1 YEARS, 2 = 1-5 YEARS, 3 = 5-10 YEARS,
+      *    4 = 10+ YEARS.
+       01  WS-REGION-TABLE.
+           05  WS-REGION-ENTRY OCCURS 4 TIMES INDEXED BY REG-IDX.
+               10  WS-BUCKET-COUNT OCCURS 4 TIMES PIC 9(5) VALUE ZERO.
+
+       01  WS-EXCEPTION-COUNT              PIC 9(5)    VALUE ZERO.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-COUNT-EDIT               PIC ZZ,ZZ9.
+           05  WS-BUCKET-COUNT-EDIT OCCURS 4 TIMES PIC ZZ,ZZ9.
+           05  WS-REGION-NAME.
+               10  WS-REGION-NAME-TAB OCCURS 4 TIMES PIC X(5)
+                   VALUES 'NORTH' 'SOUTH' 'EAST ' 'WEST '.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-EMPLOYEES
+               UNTIL END-OF-EMPLOYEE-FILE
+           PERFORM 7000-WRITE-SUMMARY-REPORT
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF NOT EMP-FILE-OK
+               DISPLAY 'CWXTSEN - ERROR OPENING EMPLOYEE MASTER '
+                       WS-EMP-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SENIORITY-REPORT-FILE
+           IF NOT RPT-FILE-OK
+               DISPLAY 'CWXTSEN - ERROR OPENING SENIORITY REPORT '
+                       WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           PERFORM 2100-READ-EMPLOYEE-RECORD.
+
+       2000-PROCESS-EMPLOYEES.
+           PERFORM 3000-CLASSIFY-EMPLOYEE
+           PERFORM 2100-READ-EMPLOYEE-RECORD.
+
+       2100-READ-EMPLOYEE-RECORD.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   SET END-OF-EMPLOYEE-FILE TO TRUE
+           END-READ.
+
+       3000-CLASSIFY-EMPLOYEE.
+           IF WA-EMP-REGION < 1 OR WA-EMP-REGION > 4
+               ADD 1 TO WS-EXCEPTION-COUNT
+               PERFORM 3900-WRITE-EXCEPTION-LINE
+           ELSE
+               PERFORM 3100-COMPUTE-YEARS-OF-SERVICE
+               PERFORM 3200-UPDATE-BUCKET
+           END-IF.
+
+       3100-COMPUTE-YEARS-OF-SERVICE.
+           COMPUTE WS-YEARS-OF-SERVICE =
+               WS-CURRENT-CCYY - WA-EMP-HIRE-CCYY
+           IF WS-CURRENT-MM < WA-EMP-HIRE-MM
+               OR (WS-CURRENT-MM = WA-EMP-HIRE-MM AND
+                   WS-CURRENT-DD < WA-EMP-HIRE-DD)
+               SUBTRACT 1 FROM WS-YEARS-OF-SERVICE
+           END-IF
+           IF WS-YEARS-OF-SERVICE < 0
+               MOVE ZERO TO WS-YEARS-OF-SERVICE
+           END-IF.
+
+       3200-UPDATE-BUCKET.
+           SET REG-IDX TO WA-EMP-REGION
+           EVALUATE TRUE
+               WHEN WS-YEARS-OF-SERVICE < 1
+                   ADD 1 TO WS-BUCKET-COUNT(REG-IDX 1)
+               WHEN WS-YEARS-OF-SERVICE < 5
+                   ADD 1 TO WS-BUCKET-COUNT(REG-IDX 2)
+               WHEN WS-YEARS-OF-SERVICE < 10
+                   ADD 1 TO WS-BUCKET-COUNT(REG-IDX 3)
+               WHEN OTHER
+                   ADD 1 TO WS-BUCKET-COUNT(REG-IDX 4)
+           END-EVALUATE.
+
+       3900-WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING '*** INVALID REGION FOR EMPLOYEE ' DELIMITED BY SIZE
+                  WA-EMP-NUM                         DELIMITED BY SIZE
+                  ' REGION=' DELIMITED BY SIZE
+                  WA-EMP-REGION DELIMITED BY SIZE
+                  ' - EXCLUDED FROM SENIORITY TOTALS' DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE.
+
+       7000-WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING 'SENIORITY REPORT BY REGION (0-1 / 1-5 / 5-10 / 10+)'
+                  DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE
+
+           PERFORM VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > 4
+               PERFORM 7100-WRITE-REGION-LINE
+           END-PERFORM
+
+           MOVE WS-EXCEPTION-COUNT TO WS-COUNT-EDIT
+           STRING 'EXCEPTION RECORDS (INVALID REGION): '
+                  DELIMITED BY SIZE
+                  WS-COUNT-EDIT DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE.
+
+       7100-WRITE-REGION-LINE.
+           MOVE WS-BUCKET-COUNT(REG-IDX 1) TO WS-BUCKET-COUNT-EDIT(1)
+           MOVE WS-BUCKET-COUNT(REG-IDX 2) TO WS-BUCKET-COUNT-EDIT(2)
+           MOVE WS-BUCKET-COUNT(REG-IDX 3) TO WS-BUCKET-COUNT-EDIT(3)
+           MOVE WS-BUCKET-COUNT(REG-IDX 4) TO WS-BUCKET-COUNT-EDIT(4)
+           STRING WS-REGION-NAME-TAB(REG-IDX)   DELIMITED BY SIZE
+                  ': 0-1='  DELIMITED BY SIZE
+                  WS-BUCKET-COUNT-EDIT(1) DELIMITED BY SIZE
+                  ' 1-5='   DELIMITED BY SIZE
+                  WS-BUCKET-COUNT-EDIT(2) DELIMITED BY SIZE
+                  ' 5-10='  DELIMITED BY SIZE
+                  WS-BUCKET-COUNT-EDIT(3) DELIMITED BY SIZE
+                  ' 10+='   DELIMITED BY SIZE
+                  WS-BUCKET-COUNT-EDIT(4) DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE.
+
+       9000-TERMINATION.
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE SENIORITY-REPORT-FILE
+           MOVE ZERO TO RETURN-CODE.
