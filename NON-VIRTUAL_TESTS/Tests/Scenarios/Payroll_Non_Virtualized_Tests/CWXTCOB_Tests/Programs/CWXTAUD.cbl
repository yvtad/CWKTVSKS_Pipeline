@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CWXTAUD.
+      *****************************************************************
+      * CWXTAUD - EMPLOYEE MASTER AUDIT TRAIL WRITER
+      *
+      * CALLED ONCE PER CHANGED FIELD BY ANY PROGRAM THAT UPDATES THE
+      * EMPLOYEE MASTER.  APPENDS A BEFORE/AFTER IMAGE TO THE AUDIT
+      * TRAIL FILE, OPENING IT ON FIRST CALL AND LEAVING IT OPEN FOR
+      * THE REST OF THE RUN.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO AUDTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY CWXTAUDR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUD-FILE-STATUS          PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-FIRST-CALL-SW        PIC X       VALUE 'Y'.
+               88  FIRST-CALL                      VALUE 'Y'
+                                              FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LS-EMP-NUM                  PIC 9(5).
+       01  LS-FIELD-NAME               PIC X(24).
+       01  LS-OLD-VALUE                PIC X(20).
+       01  LS-NEW-VALUE                PIC X(20).
+
+       PROCEDURE DIVISION USING LS-EMP-NUM LS-FIELD-NAME
+                                 LS-OLD-VALUE LS-NEW-VALUE.
+       0000-MAIN-PROCESS.
+           IF FIRST-CALL
+               PERFORM 1000-OPEN-AUDIT-FILE
+               SET FIRST-CALL TO FALSE
+           END-IF
+
+           MOVE LS-EMP-NUM     TO AUD-EMP-NUM
+           MOVE LS-FIELD-NAME  TO AUD-FIELD-NAME
+           MOVE LS-OLD-VALUE   TO AUD-OLD-VALUE
+           MOVE LS-NEW-VALUE   TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE     FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME     FROM TIME
+           WRITE AUDIT-RECORD
+
+           GOBACK.
+
+       1000-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUD-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
