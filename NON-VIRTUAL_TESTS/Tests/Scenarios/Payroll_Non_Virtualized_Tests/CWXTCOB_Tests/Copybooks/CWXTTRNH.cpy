@@ -0,0 +1,39 @@
+      *****************************************************************
+      * CWXTTRNH - EMPLOYEE MASTER MAINTENANCE TRANSACTION RECORD
+      *
+      * ONE TRANSACTION ADDS, CHANGES OR DELETES ONE EMPLOYEE MASTER
+      * RECORD, KEYED ON TRN-EMP-NUM (MATCHES WA-EMP-NUM).  THE MASTER
+      * IS ACCESSED BY RANDOM I/O, SO THE TRANSACTION FILE DOES NOT
+      * NEED TO BE IN ANY PARTICULAR TRN-EMP-NUM ORDER.
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRN-EMP-NUM           PIC 9(5).
+           05  TRN-TRANSACTION-CODE  PIC X.
+               88  TRN-ADD           VALUE 'A'.
+               88  TRN-CHANGE        VALUE 'C'.
+               88  TRN-DELETE        VALUE 'D'.
+           05  TRN-EMP-TYPE          PIC X.
+           05  TRN-EMP-REGION        PIC 9.
+           05  TRN-EMP-NAME          PIC X(15).
+           05  TRN-EMP-STREET        PIC X(15).
+           05  TRN-EMP-CITY          PIC X(8).
+           05  TRN-EMP-STATE         PIC XX.
+           05  TRN-EMP-ZIP           PIC X(9).
+           05  TRN-EMP-HOURS         PIC 9(2).
+           05  TRN-EMP-RATE          PIC 9(3)V99     COMP-3.
+           05  TRN-EMP-COMMISSION-RATE
+                                     PIC 9V999       COMP-3.
+           05  TRN-EMP-YTD-COMMISSION
+                                     PIC 9(6)V99     COMP-3.
+           05  TRN-EMP-PERIOD-COMMISSION
+                                     PIC 9(6)V99     COMP-3.
+           05  TRN-EMP-ANNUAL-SALARY
+                                     PIC 9(6)V99     COMP-3.
+           05  TRN-EMP-BONUS-TARGET  PIC 9(5)V99     COMP-3.
+           05  TRN-EMP-HIRE-CCYY     PIC 9(4).
+           05  TRN-EMP-HIRE-MM       PIC 9(2).
+           05  TRN-EMP-HIRE-DD       PIC 9(2).
+           05  TRN-TAX-FILING-STATUS PIC X.
+           05  TRN-TAX-EXEMPTIONS    PIC 9(2).
+           05  TRN-DD-ROUTING-NUM    PIC 9(9)        COMP-3.
+           05  TRN-DD-ACCOUNT-NUM    PIC 9(5)        COMP-3.
