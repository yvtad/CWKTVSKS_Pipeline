@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CWXTCOB.
+      *****************************************************************
+      * CWXTCOB - WEEKLY PAYROLL DRIVER
+      *
+      * READS THE EMPLOYEE MASTER FILE AND COMPUTES GROSS PAY FOR
+      * HOURLY, SALES AND MANAGEMENT EMPLOYEES, WRITING ONE LINE TO
+      * THE PAYROLL REGISTER PER EMPLOYEE PLUS A FINAL TOTALS LINE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WA-EMP-NUM
+               ALTERNATE RECORD KEY IS WA-EMP-REGION WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT PAYROLL-REGISTER-FILE
+               ASSIGN TO PAYREG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REG-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CWXTEMPH.
+
+       FD  PAYROLL-REGISTER-FILE.
+       01  REG-DETAIL-LINE               PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+           COPY CWXTCKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EMP-FILE-STATUS         PIC XX.
+               88  EMP-FILE-OK            VALUE '00'.
+               88  EMP-FILE-EOF           VALUE '10'.
+           05  WS-REG-FILE-STATUS         PIC XX.
+               88  REG-FILE-OK            VALUE '00'.
+           05  WS-CKPT-FILE-STATUS        PIC XX.
+               88  CKPT-FILE-OK           VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH              PIC X       VALUE 'N'.
+               88  END-OF-EMPLOYEE-FILE               VALUE 'Y'.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(5)    VALUE 100.
+           05  WS-RESTART-PARM            PIC X(10)   VALUE SPACES.
+           05  WS-RESTART-EMP-NUM         PIC 9(5)    VALUE ZERO.
+           05  WS-RESTART-SW              PIC X       VALUE 'N'.
+               88  RESTART-REQUESTED                  VALUE 'Y'
+                                                  FALSE 'N'.
+
+       01  WS-PAY-COMPUTATIONS.
+           05  WS-GROSS-PAY               PIC 9(7)V99 COMP-3.
+           05  WS-REGULAR-HOURS           PIC 9(2).
+           05  WS-OVERTIME-HOURS          PIC 9(2).
+           05  WS-REGULAR-PAY             PIC 9(7)V99 COMP-3.
+           05  WS-OVERTIME-PAY            PIC 9(7)V99 COMP-3.
+           05  WS-OVERTIME-RATE           PIC 9(3)V999 COMP-3.
+           05  WS-WITHHOLDING-PCT         PIC 9V999   COMP-3.
+           05  WS-EXEMPTION-CREDIT        PIC 9(5)V99 COMP-3.
+           05  WS-WITHHOLDING             PIC 9(7)V99 COMP-3.
+           05  WS-NET-PAY                 PIC 9(7)V99 COMP-3.
+
+       01  WS-ACCUMULATORS.
+           05  WS-EMPLOYEE-COUNT          PIC 9(7)    VALUE ZERO.
+           05  WS-TOTAL-GROSS-PAY         PIC 9(9)V99 COMP-3 VALUE ZERO.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-EMP-TYPE-LITERAL        PIC X(10).
+           05  WS-GROSS-PAY-EDIT          PIC ZZZ,ZZ9.99.
+           05  WS-NET-PAY-EDIT            PIC ZZZ,ZZ9.99.
+           05  WS-TOTAL-GROSS-EDIT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-PAY-METHOD-LITERAL      PIC X(14).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-EMPLOYEES
+               UNTIL END-OF-EMPLOYEE-FILE
+           PERFORM 8000-WRITE-TOTALS
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF NOT EMP-FILE-OK
+               DISPLAY 'CWXTCOB - ERROR OPENING EMPLOYEE MASTER '
+                       WS-EMP-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM = 'RESTART'
+               SET RESTART-REQUESTED TO TRUE
+               PERFORM 1100-READ-LAST-CHECKPOINT
+           END-IF
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND PAYROLL-REGISTER-FILE
+               IF NOT REG-FILE-OK
+                   OPEN OUTPUT PAYROLL-REGISTER-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PAYROLL-REGISTER-FILE
+           END-IF
+           IF NOT REG-FILE-OK
+               DISPLAY 'CWXTCOB - ERROR OPENING PAYROLL REGISTER '
+                       WS-REG-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF RESTART-REQUESTED
+               PERFORM 1200-SKIP-TO-CHECKPOINT
+           ELSE
+               PERFORM 2100-READ-EMPLOYEE-RECORD
+           END-IF.
+
+       1100-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CKPT-FILE-OK
+               DISPLAY 'CWXTCOB - NO CHECKPOINT FOUND, STARTING FRESH'
+               SET RESTART-REQUESTED TO FALSE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY 'CWXTCOB - CHECKPOINT FILE EMPTY, '
+                               'STARTING FRESH'
+                       SET RESTART-REQUESTED TO FALSE
+                   NOT AT END
+                       MOVE CKPT-EMP-NUM TO WS-RESTART-EMP-NUM
+                       MOVE CKPT-RECORDS-PROCESSED TO WS-EMPLOYEE-COUNT
+                       MOVE CKPT-TOTAL-GROSS-PAY TO WS-TOTAL-GROSS-PAY
+                       DISPLAY 'CWXTCOB - RESTARTING AFTER EMPLOYEE '
+                               'NUMBER ' WS-RESTART-EMP-NUM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-SKIP-TO-CHECKPOINT.
+           MOVE WS-RESTART-EMP-NUM TO WA-EMP-NUM
+           START EMPLOYEE-MASTER-FILE KEY IS GREATER THAN WA-EMP-NUM
+               INVALID KEY
+                   SET END-OF-EMPLOYEE-FILE TO TRUE
+           END-START
+           IF NOT END-OF-EMPLOYEE-FILE
+               PERFORM 2100-READ-EMPLOYEE-RECORD
+           END-IF.
+
+       2000-PROCESS-EMPLOYEES.
+           PERFORM 3000-COMPUTE-GROSS-PAY
+           PERFORM 3400-COMPUTE-WITHHOLDING
+           PERFORM 4000-WRITE-DETAIL-LINE
+           ADD 1 TO WS-EMPLOYEE-COUNT
+           ADD WS-GROSS-PAY TO WS-TOTAL-GROSS-PAY
+           IF FUNCTION MOD(WS-EMPLOYEE-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               PERFORM 6000-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-EMPLOYEE-RECORD.
+
+       2100-READ-EMPLOYEE-RECORD.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-EMPLOYEE-FILE TO TRUE
+           END-READ.
+
+       3000-COMPUTE-GROSS-PAY.
+           MOVE ZERO TO WS-GROSS-PAY
+
+           EVALUATE TRUE
+               WHEN HOURLY
+                   PERFORM 3100-COMPUTE-HOURLY-PAY
+               WHEN SALES
+                   PERFORM 3200-COMPUTE-SALES-PAY
+               WHEN MANAGEMENT
+                   PERFORM 3300-COMPUTE-MANAGEMENT-PAY
+               WHEN OTHER
+                   DISPLAY 'CWXTCOB - UNKNOWN EMPLOYEE TYPE FOR '
+                           WA-EMP-NUM
+           END-EVALUATE.
+
+       3100-COMPUTE-HOURLY-PAY.
+      *    HOURLY EMPLOYEES EARN TIME-AND-A-HALF PAST 40 HOURS.
+           IF WA-EMP-HOURS > 40
+               MOVE 40 TO WS-REGULAR-HOURS
+               SUBTRACT 40 FROM WA-EMP-HOURS GIVING WS-OVERTIME-HOURS
+           ELSE
+               MOVE WA-EMP-HOURS TO WS-REGULAR-HOURS
+               MOVE ZERO TO WS-OVERTIME-HOURS
+           END-IF
+
+           COMPUTE WS-REGULAR-PAY ROUNDED =
+               WS-REGULAR-HOURS * WA-EMP-RATE
+           COMPUTE WS-OVERTIME-RATE ROUNDED = WA-EMP-RATE * 1.5
+           COMPUTE WS-OVERTIME-PAY ROUNDED =
+               WS-OVERTIME-HOURS * WS-OVERTIME-RATE
+           ADD WS-REGULAR-PAY WS-OVERTIME-PAY GIVING WS-GROSS-PAY.
+
+       3200-COMPUTE-SALES-PAY.
+      *    SALES GROSS PAY FOR THE PERIOD IS WA-EMP-PERIOD-COMMISSION,
+      *    THE AMOUNT EARNED THIS PAY PERIOD.  WA-EMP-YTD-COMMISSION
+      *    IS A SEPARATE CUMULATIVE-TO-DATE BALANCE AND MUST NOT BE
+      *    PAID OUT AGAIN EACH RUN.
+           MOVE WA-EMP-PERIOD-COMMISSION TO WS-GROSS-PAY.
+
+       3300-COMPUTE-MANAGEMENT-PAY.
+      *    MANAGEMENT IS PAID SEMI-MONTHLY (24 PAY PERIODS PER YEAR).
+           COMPUTE WS-GROSS-PAY ROUNDED = WA-EMP-ANNUAL-SALARY / 24.
+
+       3400-COMPUTE-WITHHOLDING.
+      *    FLAT PERCENTAGE BY FILING STATUS, REDUCED BY A FLAT
+      *    PER-EXEMPTION CREDIT, USING WA-EMP-TAX-DATA.
+           EVALUATE TRUE
+               WHEN FILING-SINGLE
+                   MOVE .220 TO WS-WITHHOLDING-PCT
+               WHEN FILING-MARRIED
+                   MOVE .150 TO WS-WITHHOLDING-PCT
+               WHEN FILING-HEAD-OF-HSHLD
+                   MOVE .180 TO WS-WITHHOLDING-PCT
+               WHEN OTHER
+                   MOVE .220 TO WS-WITHHOLDING-PCT
+           END-EVALUATE
+
+           COMPUTE WS-EXEMPTION-CREDIT ROUNDED =
+               WA-TAX-EXEMPTIONS * 12.50
+           COMPUTE WS-WITHHOLDING ROUNDED =
+               WS-GROSS-PAY * WS-WITHHOLDING-PCT
+           IF WS-WITHHOLDING > WS-EXEMPTION-CREDIT
+               SUBTRACT WS-EXEMPTION-CREDIT FROM WS-WITHHOLDING
+           ELSE
+               MOVE ZERO TO WS-WITHHOLDING
+           END-IF
+           SUBTRACT WS-WITHHOLDING FROM WS-GROSS-PAY
+               GIVING WS-NET-PAY
+
+           IF WA-DD-ROUTING-NUM = ZERO
+               MOVE 'CHECK'          TO WS-PAY-METHOD-LITERAL
+           ELSE
+               MOVE 'DIRECT DEPOSIT' TO WS-PAY-METHOD-LITERAL
+           END-IF.
+
+       4000-WRITE-DETAIL-LINE.
+           EVALUATE TRUE
+               WHEN HOURLY
+                   MOVE 'HOURLY' TO WS-EMP-TYPE-LITERAL
+               WHEN SALES
+                   MOVE 'SALES' TO WS-EMP-TYPE-LITERAL
+               WHEN MANAGEMENT
+                   MOVE 'MANAGEMENT' TO WS-EMP-TYPE-LITERAL
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO WS-EMP-TYPE-LITERAL
+           END-EVALUATE
+
+           MOVE WS-GROSS-PAY TO WS-GROSS-PAY-EDIT
+           MOVE WS-NET-PAY TO WS-NET-PAY-EDIT
+           STRING WA-EMP-NUM           DELIMITED BY SIZE
+                  '  ' WA-EMP-NAME     DELIMITED BY SIZE
+                  '  ' WS-EMP-TYPE-LITERAL DELIMITED BY SIZE
+                  '  ' WS-GROSS-PAY-EDIT DELIMITED BY SIZE
+                  '  ' WS-NET-PAY-EDIT DELIMITED BY SIZE
+                  '  ' WS-PAY-METHOD-LITERAL DELIMITED BY SIZE
+                  INTO REG-DETAIL-LINE
+           END-STRING
+           WRITE REG-DETAIL-LINE.
+
+       8000-WRITE-TOTALS.
+           MOVE WS-TOTAL-GROSS-PAY TO WS-TOTAL-GROSS-EDIT
+           STRING 'TOTAL EMPLOYEES: ' DELIMITED BY SIZE
+                  WS-EMPLOYEE-COUNT   DELIMITED BY SIZE
+                  '   TOTAL GROSS PAY: ' DELIMITED BY SIZE
+                  WS-TOTAL-GROSS-EDIT DELIMITED BY SIZE
+                  INTO REG-DETAIL-LINE
+           END-STRING
+           WRITE REG-DETAIL-LINE.
+
+       6000-WRITE-CHECKPOINT.
+           MOVE WA-EMP-NUM TO CKPT-EMP-NUM
+           MOVE WS-EMPLOYEE-COUNT TO CKPT-RECORDS-PROCESSED
+           MOVE WS-TOTAL-GROSS-PAY TO CKPT-TOTAL-GROSS-PAY
+           ACCEPT CKPT-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT CKPT-RUN-TIME FROM TIME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       9000-TERMINATION.
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE PAYROLL-REGISTER-FILE
+           MOVE ZERO TO RETURN-CODE.
