@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CWXTCKPT - CWXTCOB BATCH CHECKPOINT RECORD
+      *
+      * HOLDS A SINGLE RECORD - THE MOST RECENT CHECKPOINT.  THE FILE
+      * IS REWRITTEN (OPEN OUTPUT) EVERY WS-CHECKPOINT-INTERVAL
+      * EMPLOYEES SO A RESTART CAN RESUME AFTER WA-EMP-NUM = CKPT-EMP-NUM.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-EMP-NUM              PIC 9(5).
+           05  CKPT-RECORDS-PROCESSED    PIC 9(7).
+           05  CKPT-TOTAL-GROSS-PAY      PIC 9(9)V99 COMP-3.
+           05  CKPT-RUN-DATE             PIC 9(8).
+           05  CKPT-RUN-TIME             PIC 9(8).
