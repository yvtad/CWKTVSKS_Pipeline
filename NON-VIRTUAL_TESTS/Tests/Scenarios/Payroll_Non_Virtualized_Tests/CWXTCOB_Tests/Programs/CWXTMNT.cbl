@@ -0,0 +1,552 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CWXTMNT.
+      *****************************************************************
+      * CWXTMNT - EMPLOYEE MASTER MAINTENANCE
+      *
+      * APPLIES ADD/CHANGE/DELETE TRANSACTIONS DIRECTLY AGAINST THE
+      * EMPLOYEE MASTER BY RANDOM I/O ON WA-EMP-NUM, NOW THAT THE
+      * MASTER IS ORGANIZATION INDEXED.  DUPLICATE ADDS AND CHANGES OR
+      * DELETES AGAINST A NUMBER NOT ON THE MASTER ARE REJECTED AND
+      * LOGGED TO THE EXCEPTION REPORT INSTEAD OF BEING APPLIED.  THE
+      * TRANSACTION FILE NO LONGER NEEDS TO BE IN EMPLOYEE NUMBER
+      * SEQUENCE SINCE EACH TRANSACTION IS APPLIED BY DIRECT KEY READ.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WA-EMP-NUM
+               ALTERNATE RECORD KEY IS WA-EMP-REGION WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO MNTTRAN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRN-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO MNTEXC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CWXTEMPH.
+
+       FD  TRANSACTION-FILE.
+           COPY CWXTTRNH.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXC-DETAIL-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EMP-FILE-STATUS          PIC XX.
+               88  EMP-FILE-OK             VALUE '00'.
+           05  WS-TRN-FILE-STATUS          PIC XX.
+               88  TRN-FILE-OK             VALUE '00'.
+           05  WS-EXC-FILE-STATUS          PIC XX.
+               88  EXC-FILE-OK             VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-TRANSACTION-EOF-SW       PIC X       VALUE 'N'.
+               88  TRANSACTION-EOF                     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT                PIC 9(5)    VALUE ZERO.
+           05  WS-CHANGE-COUNT             PIC 9(5)    VALUE ZERO.
+           05  WS-DELETE-COUNT             PIC 9(5)    VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(5)    VALUE ZERO.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-COUNT-EDIT               PIC ZZ,ZZ9.
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUD-FIELD-NAME           PIC X(24).
+           05  WS-AUD-OLD-VALUE            PIC X(20).
+           05  WS-AUD-NEW-VALUE            PIC X(20).
+           05  WS-AUD-RATE-EDIT            PIC ZZ9.99.
+           05  WS-AUD-AMOUNT-EDIT          PIC ZZZ,ZZ9.99.
+           05  WS-AUD-EXEMPT-EDIT          PIC Z9.
+           05  WS-AUD-DD-ROUTING-EDIT      PIC Z(8)9.
+           05  WS-AUD-DD-ACCOUNT-EDIT      PIC Z(4)9.
+
+       01  WS-OLD-EMPLOYEE-VALUES.
+           05  WS-OLD-EMP-TYPE             PIC X.
+           05  WS-OLD-EMP-REGION           PIC 9.
+           05  WS-OLD-EMP-NAME             PIC X(15).
+           05  WS-OLD-EMP-STREET           PIC X(15).
+           05  WS-OLD-EMP-CITY             PIC X(8).
+           05  WS-OLD-EMP-STATE            PIC XX.
+           05  WS-OLD-EMP-ZIP              PIC X(9).
+           05  WS-OLD-HOURLY-EMPLOYEE-DATA.
+               10  WS-OLD-EMP-HOURS        PIC 9(2).
+               10  WS-OLD-EMP-RATE         PIC 9(3)V99     COMP-3.
+               10  FILLER                  PIC X(8).
+           05  WS-OLD-SALES-EMPLOYEE-DATA REDEFINES
+                   WS-OLD-HOURLY-EMPLOYEE-DATA.
+               10  WS-OLD-EMP-COMMISSION-RATE
+                                           PIC 9V999       COMP-3.
+               10  WS-OLD-EMP-YTD-COMMISSION
+                                           PIC 9(6)V99     COMP-3.
+               10  WS-OLD-EMP-PERIOD-COMMISSION
+                                           PIC 9(6)V99     COMP-3.
+           05  WS-OLD-MANAGEMENT-EMPLOYEE-DATA REDEFINES
+                   WS-OLD-HOURLY-EMPLOYEE-DATA.
+               10  WS-OLD-EMP-ANNUAL-SALARY
+                                           PIC 9(6)V99     COMP-3.
+               10  WS-OLD-EMP-BONUS-TARGET PIC 9(5)V99     COMP-3.
+               10  FILLER                  PIC X(4).
+           05  WS-OLD-HIRE-CCYY            PIC 9(4).
+           05  WS-OLD-HIRE-MM              PIC 9(2).
+           05  WS-OLD-HIRE-DD              PIC 9(2).
+           05  WS-OLD-TAX-FILING-STATUS    PIC X.
+           05  WS-OLD-TAX-EXEMPTIONS       PIC 9(2).
+           05  WS-OLD-DD-ROUTING-NUM       PIC 9(9)        COMP-3.
+           05  WS-OLD-DD-ACCOUNT-NUM       PIC 9(5)        COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL TRANSACTION-EOF
+           PERFORM 7000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           IF NOT EMP-FILE-OK OR NOT TRN-FILE-OK OR NOT EXC-FILE-OK
+               DISPLAY 'CWXTMNT - ERROR OPENING FILES '
+                       WS-EMP-FILE-STATUS ' ' WS-TRN-FILE-STATUS ' '
+                       WS-EXC-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 2200-READ-TRANSACTION.
+
+       2000-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRN-ADD
+                   PERFORM 4000-PROCESS-ADD
+               WHEN TRN-CHANGE
+                   PERFORM 4100-PROCESS-CHANGE
+               WHEN TRN-DELETE
+                   PERFORM 4200-PROCESS-DELETE
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 4900-WRITE-EXCEPTION-LINE
+           END-EVALUATE
+           PERFORM 2200-READ-TRANSACTION.
+
+       2200-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET TRANSACTION-EOF TO TRUE
+           END-READ.
+
+       4000-PROCESS-ADD.
+           MOVE TRN-EMP-NUM TO WA-EMP-NUM
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   PERFORM 4010-ADD-NEW-EMPLOYEE
+               NOT INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 4900-WRITE-EXCEPTION-LINE
+           END-READ.
+
+       4010-ADD-NEW-EMPLOYEE.
+           INITIALIZE EMPLOYEE-WORK-AREA
+           MOVE TRN-EMP-NUM       TO WA-EMP-NUM
+           MOVE TRN-EMP-TYPE      TO WA-EMP-TYPE
+           MOVE TRN-EMP-REGION    TO WA-EMP-REGION
+           MOVE TRN-EMP-NAME      TO WA-EMP-NAME
+           MOVE TRN-EMP-STREET    TO WA-EMP-STREET
+           MOVE TRN-EMP-CITY      TO WA-EMP-CITY
+           MOVE TRN-EMP-STATE     TO WA-EMP-STATE
+           MOVE TRN-EMP-ZIP       TO WA-EMP-ZIP
+           PERFORM 5200-APPLY-PAY-DATA
+           MOVE TRN-EMP-HIRE-CCYY TO WA-EMP-HIRE-CCYY
+           MOVE TRN-EMP-HIRE-MM   TO WA-EMP-HIRE-MM
+           MOVE TRN-EMP-HIRE-DD   TO WA-EMP-HIRE-DD
+           MOVE TRN-TAX-FILING-STATUS TO WA-TAX-FILING-STATUS
+           MOVE TRN-TAX-EXEMPTIONS    TO WA-TAX-EXEMPTIONS
+           MOVE TRN-DD-ROUTING-NUM    TO WA-DD-ROUTING-NUM
+           MOVE TRN-DD-ACCOUNT-NUM    TO WA-DD-ACCOUNT-NUM
+           WRITE EMPLOYEE-WORK-AREA
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 4900-WRITE-EXCEPTION-LINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+                   MOVE 'RECORD-ADDED'  TO WS-AUD-FIELD-NAME
+                   MOVE SPACES          TO WS-AUD-OLD-VALUE
+                   MOVE 'NEW EMPLOYEE'  TO WS-AUD-NEW-VALUE
+                   PERFORM 6000-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+       4100-PROCESS-CHANGE.
+           MOVE TRN-EMP-NUM TO WA-EMP-NUM
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 4900-WRITE-EXCEPTION-LINE
+               NOT INVALID KEY
+                   PERFORM 5100-APPLY-CHANGE
+           END-READ.
+
+       4200-PROCESS-DELETE.
+           MOVE TRN-EMP-NUM TO WA-EMP-NUM
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 4900-WRITE-EXCEPTION-LINE
+               NOT INVALID KEY
+                   DELETE EMPLOYEE-MASTER-FILE
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                           PERFORM 4900-WRITE-EXCEPTION-LINE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-DELETE-COUNT
+                           MOVE 'RECORD-DELETED' TO WS-AUD-FIELD-NAME
+                           MOVE 'ACTIVE'         TO WS-AUD-OLD-VALUE
+                           MOVE 'DELETED'        TO WS-AUD-NEW-VALUE
+                           PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-DELETE
+           END-READ.
+
+       5100-APPLY-CHANGE.
+           MOVE WA-EMP-TYPE              TO WS-OLD-EMP-TYPE
+           MOVE WA-EMP-REGION            TO WS-OLD-EMP-REGION
+           MOVE WA-EMP-NAME              TO WS-OLD-EMP-NAME
+           MOVE WA-EMP-STREET            TO WS-OLD-EMP-STREET
+           MOVE WA-EMP-CITY              TO WS-OLD-EMP-CITY
+           MOVE WA-EMP-STATE             TO WS-OLD-EMP-STATE
+           MOVE WA-EMP-ZIP               TO WS-OLD-EMP-ZIP
+           MOVE WA-HOURLY-EMPLOYEE-DATA  TO WS-OLD-HOURLY-EMPLOYEE-DATA
+           MOVE WA-EMP-HIRE-CCYY         TO WS-OLD-HIRE-CCYY
+           MOVE WA-EMP-HIRE-MM           TO WS-OLD-HIRE-MM
+           MOVE WA-EMP-HIRE-DD           TO WS-OLD-HIRE-DD
+           MOVE WA-TAX-FILING-STATUS     TO WS-OLD-TAX-FILING-STATUS
+           MOVE WA-TAX-EXEMPTIONS        TO WS-OLD-TAX-EXEMPTIONS
+           MOVE WA-DD-ROUTING-NUM        TO WS-OLD-DD-ROUTING-NUM
+           MOVE WA-DD-ACCOUNT-NUM        TO WS-OLD-DD-ACCOUNT-NUM
+
+           MOVE TRN-EMP-TYPE      TO WA-EMP-TYPE
+           MOVE TRN-EMP-REGION    TO WA-EMP-REGION
+           MOVE TRN-EMP-NAME      TO WA-EMP-NAME
+           MOVE TRN-EMP-STREET    TO WA-EMP-STREET
+           MOVE TRN-EMP-CITY      TO WA-EMP-CITY
+           MOVE TRN-EMP-STATE     TO WA-EMP-STATE
+           MOVE TRN-EMP-ZIP       TO WA-EMP-ZIP
+           PERFORM 5200-APPLY-PAY-DATA
+           MOVE TRN-EMP-HIRE-CCYY TO WA-EMP-HIRE-CCYY
+           MOVE TRN-EMP-HIRE-MM   TO WA-EMP-HIRE-MM
+           MOVE TRN-EMP-HIRE-DD   TO WA-EMP-HIRE-DD
+           MOVE TRN-TAX-FILING-STATUS TO WA-TAX-FILING-STATUS
+           MOVE TRN-TAX-EXEMPTIONS    TO WA-TAX-EXEMPTIONS
+           MOVE TRN-DD-ROUTING-NUM    TO WA-DD-ROUTING-NUM
+           MOVE TRN-DD-ACCOUNT-NUM    TO WA-DD-ACCOUNT-NUM
+
+           REWRITE EMPLOYEE-WORK-AREA
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 4900-WRITE-EXCEPTION-LINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-CHANGE-COUNT
+                   PERFORM 6100-AUDIT-CHANGED-FIELDS
+           END-REWRITE.
+
+       5200-APPLY-PAY-DATA.
+      *    ONLY THE FIELDS THAT APPLY TO THE (POSSIBLY NEW) EMPLOYEE
+      *    TYPE ARE TOUCHED, SINCE WA-SALES-EMPLOYEE-DATA AND
+      *    WA-MANAGEMENT-EMPLOYEE-DATA REDEFINE HOURLY'S PAY DATA.
+           EVALUATE TRUE
+               WHEN HOURLY
+                   MOVE TRN-EMP-HOURS           TO WA-EMP-HOURS
+                   MOVE TRN-EMP-RATE            TO WA-EMP-RATE
+               WHEN SALES
+                   MOVE TRN-EMP-COMMISSION-RATE
+                                     TO WA-EMP-COMMISSION-RATE
+                   MOVE TRN-EMP-YTD-COMMISSION
+                                     TO WA-EMP-YTD-COMMISSION
+                   MOVE TRN-EMP-PERIOD-COMMISSION
+                                     TO WA-EMP-PERIOD-COMMISSION
+               WHEN MANAGEMENT
+                   MOVE TRN-EMP-ANNUAL-SALARY   TO WA-EMP-ANNUAL-SALARY
+                   MOVE TRN-EMP-BONUS-TARGET    TO WA-EMP-BONUS-TARGET
+           END-EVALUATE.
+
+       6100-AUDIT-CHANGED-FIELDS.
+           IF WS-OLD-EMP-TYPE NOT = WA-EMP-TYPE
+               MOVE 'WA-EMP-TYPE'     TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-EMP-TYPE   TO WS-AUD-OLD-VALUE
+               MOVE WA-EMP-TYPE       TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-EMP-REGION NOT = WA-EMP-REGION
+               MOVE 'WA-EMP-REGION'   TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-EMP-REGION TO WS-AUD-OLD-VALUE
+               MOVE WA-EMP-REGION     TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-EMP-NAME NOT = WA-EMP-NAME
+               MOVE 'WA-EMP-NAME'     TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-EMP-NAME   TO WS-AUD-OLD-VALUE
+               MOVE WA-EMP-NAME       TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-EMP-STREET NOT = WA-EMP-STREET
+               MOVE 'WA-EMP-STREET'   TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-EMP-STREET TO WS-AUD-OLD-VALUE
+               MOVE WA-EMP-STREET     TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-EMP-CITY NOT = WA-EMP-CITY
+               MOVE 'WA-EMP-CITY'     TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-EMP-CITY   TO WS-AUD-OLD-VALUE
+               MOVE WA-EMP-CITY       TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-EMP-STATE NOT = WA-EMP-STATE
+               MOVE 'WA-EMP-STATE'    TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-EMP-STATE  TO WS-AUD-OLD-VALUE
+               MOVE WA-EMP-STATE      TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-EMP-ZIP NOT = WA-EMP-ZIP
+               MOVE 'WA-EMP-ZIP'      TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-EMP-ZIP    TO WS-AUD-OLD-VALUE
+               MOVE WA-EMP-ZIP        TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-EMP-TYPE = WA-EMP-TYPE
+               PERFORM 6150-AUDIT-PAY-DATA-FIELDS
+           END-IF
+           IF WS-OLD-HIRE-CCYY NOT = WA-EMP-HIRE-CCYY
+               OR WS-OLD-HIRE-MM NOT = WA-EMP-HIRE-MM
+               OR WS-OLD-HIRE-DD NOT = WA-EMP-HIRE-DD
+               MOVE 'WA-EMP-HIRE-DATE' TO WS-AUD-FIELD-NAME
+               MOVE SPACES TO WS-AUD-OLD-VALUE
+               STRING WS-OLD-HIRE-CCYY WS-OLD-HIRE-MM WS-OLD-HIRE-DD
+                   DELIMITED BY SIZE INTO WS-AUD-OLD-VALUE
+               END-STRING
+               MOVE SPACES TO WS-AUD-NEW-VALUE
+               STRING WA-EMP-HIRE-CCYY WA-EMP-HIRE-MM WA-EMP-HIRE-DD
+                   DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+               END-STRING
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-TAX-FILING-STATUS NOT = WA-TAX-FILING-STATUS
+               MOVE 'WA-TAX-FILING-STATUS' TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-TAX-FILING-STATUS TO WS-AUD-OLD-VALUE
+               MOVE WA-TAX-FILING-STATUS     TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-TAX-EXEMPTIONS NOT = WA-TAX-EXEMPTIONS
+               MOVE 'WA-TAX-EXEMPTIONS'  TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-TAX-EXEMPTIONS TO WS-AUD-EXEMPT-EDIT
+               MOVE WS-AUD-EXEMPT-EDIT   TO WS-AUD-OLD-VALUE
+               MOVE WA-TAX-EXEMPTIONS    TO WS-AUD-EXEMPT-EDIT
+               MOVE WS-AUD-EXEMPT-EDIT   TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-DD-ROUTING-NUM NOT = WA-DD-ROUTING-NUM
+               MOVE 'WA-DD-ROUTING-NUM' TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-DD-ROUTING-NUM TO WS-AUD-DD-ROUTING-EDIT
+               MOVE WS-AUD-DD-ROUTING-EDIT TO WS-AUD-OLD-VALUE
+               MOVE WA-DD-ROUTING-NUM    TO WS-AUD-DD-ROUTING-EDIT
+               MOVE WS-AUD-DD-ROUTING-EDIT TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-DD-ACCOUNT-NUM NOT = WA-DD-ACCOUNT-NUM
+               MOVE 'WA-DD-ACCOUNT-NUM' TO WS-AUD-FIELD-NAME
+               MOVE WS-OLD-DD-ACCOUNT-NUM TO WS-AUD-DD-ACCOUNT-EDIT
+               MOVE WS-AUD-DD-ACCOUNT-EDIT TO WS-AUD-OLD-VALUE
+               MOVE WA-DD-ACCOUNT-NUM    TO WS-AUD-DD-ACCOUNT-EDIT
+               MOVE WS-AUD-DD-ACCOUNT-EDIT TO WS-AUD-NEW-VALUE
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF.
+
+       6150-AUDIT-PAY-DATA-FIELDS.
+      *    WA-EMP-TYPE DID NOT CHANGE, SO THE OLD AND NEW PAY-DATA
+      *    REDEFINES GROUPS HOLD THE SAME KIND OF DATA AND CAN BE
+      *    COMPARED FIELD BY FIELD FOR THIS EMPLOYEE'S TYPE.
+           EVALUATE TRUE
+               WHEN HOURLY
+                   IF WS-OLD-EMP-HOURS NOT = WA-EMP-HOURS
+                       MOVE 'WA-EMP-HOURS'   TO WS-AUD-FIELD-NAME
+                       MOVE WS-OLD-EMP-HOURS TO WS-AUD-OLD-VALUE
+                       MOVE WA-EMP-HOURS     TO WS-AUD-NEW-VALUE
+                       PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-IF
+                   IF WS-OLD-EMP-RATE NOT = WA-EMP-RATE
+                       MOVE 'WA-EMP-RATE'    TO WS-AUD-FIELD-NAME
+                       MOVE WS-OLD-EMP-RATE  TO WS-AUD-RATE-EDIT
+                       MOVE WS-AUD-RATE-EDIT TO WS-AUD-OLD-VALUE
+                       MOVE WA-EMP-RATE      TO WS-AUD-RATE-EDIT
+                       MOVE WS-AUD-RATE-EDIT TO WS-AUD-NEW-VALUE
+                       PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN SALES
+                   IF WS-OLD-EMP-COMMISSION-RATE
+                           NOT = WA-EMP-COMMISSION-RATE
+                       MOVE 'WA-EMP-COMMISSION-RATE'
+                                             TO WS-AUD-FIELD-NAME
+                       MOVE WS-OLD-EMP-COMMISSION-RATE
+                                             TO WS-AUD-RATE-EDIT
+                       MOVE WS-AUD-RATE-EDIT TO WS-AUD-OLD-VALUE
+                       MOVE WA-EMP-COMMISSION-RATE
+                                             TO WS-AUD-RATE-EDIT
+                       MOVE WS-AUD-RATE-EDIT TO WS-AUD-NEW-VALUE
+                       PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-IF
+                   IF WS-OLD-EMP-YTD-COMMISSION
+                           NOT = WA-EMP-YTD-COMMISSION
+                       MOVE 'WA-EMP-YTD-COMMISSION'
+                                             TO WS-AUD-FIELD-NAME
+                       MOVE WS-OLD-EMP-YTD-COMMISSION
+                                             TO WS-AUD-AMOUNT-EDIT
+                       MOVE WS-AUD-AMOUNT-EDIT TO WS-AUD-OLD-VALUE
+                       MOVE WA-EMP-YTD-COMMISSION
+                                             TO WS-AUD-AMOUNT-EDIT
+                       MOVE WS-AUD-AMOUNT-EDIT TO WS-AUD-NEW-VALUE
+                       PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-IF
+                   IF WS-OLD-EMP-PERIOD-COMMISSION
+                           NOT = WA-EMP-PERIOD-COMMISSION
+                       MOVE 'WA-EMP-PERIOD-COMMISSION'
+                                             TO WS-AUD-FIELD-NAME
+                       MOVE WS-OLD-EMP-PERIOD-COMMISSION
+                                             TO WS-AUD-AMOUNT-EDIT
+                       MOVE WS-AUD-AMOUNT-EDIT TO WS-AUD-OLD-VALUE
+                       MOVE WA-EMP-PERIOD-COMMISSION
+                                             TO WS-AUD-AMOUNT-EDIT
+                       MOVE WS-AUD-AMOUNT-EDIT TO WS-AUD-NEW-VALUE
+                       PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN MANAGEMENT
+                   IF WS-OLD-EMP-ANNUAL-SALARY
+                           NOT = WA-EMP-ANNUAL-SALARY
+                       MOVE 'WA-EMP-ANNUAL-SALARY' TO WS-AUD-FIELD-NAME
+                       MOVE WS-OLD-EMP-ANNUAL-SALARY
+                                             TO WS-AUD-AMOUNT-EDIT
+                       MOVE WS-AUD-AMOUNT-EDIT TO WS-AUD-OLD-VALUE
+                       MOVE WA-EMP-ANNUAL-SALARY
+                                             TO WS-AUD-AMOUNT-EDIT
+                       MOVE WS-AUD-AMOUNT-EDIT TO WS-AUD-NEW-VALUE
+                       PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-IF
+                   IF WS-OLD-EMP-BONUS-TARGET
+                           NOT = WA-EMP-BONUS-TARGET
+                       MOVE 'WA-EMP-BONUS-TARGET' TO WS-AUD-FIELD-NAME
+                       MOVE WS-OLD-EMP-BONUS-TARGET
+                                             TO WS-AUD-AMOUNT-EDIT
+                       MOVE WS-AUD-AMOUNT-EDIT TO WS-AUD-OLD-VALUE
+                       MOVE WA-EMP-BONUS-TARGET
+                                             TO WS-AUD-AMOUNT-EDIT
+                       MOVE WS-AUD-AMOUNT-EDIT TO WS-AUD-NEW-VALUE
+                       PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-IF
+           END-EVALUATE.
+
+       6000-WRITE-AUDIT-RECORD.
+           CALL 'CWXTAUD' USING WA-EMP-NUM WS-AUD-FIELD-NAME
+                                WS-AUD-OLD-VALUE WS-AUD-NEW-VALUE
+           END-CALL.
+
+       4900-WRITE-EXCEPTION-LINE.
+      *    THE REASON TEXT MUST BE BUILT INTO EXC-DETAIL-LINE IN THE
+      *    SAME STRING AS THE COMMON PREFIX - STRINGING THE RECEIVING
+      *    FIELD BACK INTO ITSELF WITH DELIMITED BY SIZE SENDS THE
+      *    WHOLE 80-BYTE FIELD FIRST AND LEAVES NO ROOM FOR THE REASON.
+           MOVE SPACES TO EXC-DETAIL-LINE
+           EVALUATE TRUE
+               WHEN TRN-ADD
+                   STRING '*** REJECTED TRANSACTION CODE='
+                              DELIMITED BY SIZE
+                          TRN-TRANSACTION-CODE DELIMITED BY SIZE
+                          ' EMP-NUM='   DELIMITED BY SIZE
+                          TRN-EMP-NUM   DELIMITED BY SIZE
+                          ' - DUPLICATE ADD - EMPLOYEE ALREADY EXISTS'
+                              DELIMITED BY SIZE
+                          INTO EXC-DETAIL-LINE
+                   END-STRING
+               WHEN TRN-CHANGE
+                   STRING '*** REJECTED TRANSACTION CODE='
+                              DELIMITED BY SIZE
+                          TRN-TRANSACTION-CODE DELIMITED BY SIZE
+                          ' EMP-NUM='   DELIMITED BY SIZE
+                          TRN-EMP-NUM   DELIMITED BY SIZE
+                          ' - CHANGE TO NON-EXISTENT EMPLOYEE'
+                              DELIMITED BY SIZE
+                          INTO EXC-DETAIL-LINE
+                   END-STRING
+               WHEN TRN-DELETE
+                   STRING '*** REJECTED TRANSACTION CODE='
+                              DELIMITED BY SIZE
+                          TRN-TRANSACTION-CODE DELIMITED BY SIZE
+                          ' EMP-NUM='   DELIMITED BY SIZE
+                          TRN-EMP-NUM   DELIMITED BY SIZE
+                          ' - DELETE OF NON-EXISTENT EMPLOYEE'
+                              DELIMITED BY SIZE
+                          INTO EXC-DETAIL-LINE
+                   END-STRING
+               WHEN OTHER
+                   STRING '*** REJECTED TRANSACTION CODE='
+                              DELIMITED BY SIZE
+                          TRN-TRANSACTION-CODE DELIMITED BY SIZE
+                          ' EMP-NUM='   DELIMITED BY SIZE
+                          TRN-EMP-NUM   DELIMITED BY SIZE
+                          ' - INVALID TRANSACTION CODE'
+                              DELIMITED BY SIZE
+                          INTO EXC-DETAIL-LINE
+                   END-STRING
+           END-EVALUATE
+           WRITE EXC-DETAIL-LINE.
+
+       7000-WRITE-SUMMARY.
+           MOVE WS-ADD-COUNT TO WS-COUNT-EDIT
+           STRING 'ADDS APPLIED: ' DELIMITED BY SIZE
+                  WS-COUNT-EDIT    DELIMITED BY SIZE
+                  INTO EXC-DETAIL-LINE
+           END-STRING
+           WRITE EXC-DETAIL-LINE
+
+           MOVE WS-CHANGE-COUNT TO WS-COUNT-EDIT
+           STRING 'CHANGES APPLIED: ' DELIMITED BY SIZE
+                  WS-COUNT-EDIT       DELIMITED BY SIZE
+                  INTO EXC-DETAIL-LINE
+           END-STRING
+           WRITE EXC-DETAIL-LINE
+
+           MOVE WS-DELETE-COUNT TO WS-COUNT-EDIT
+           STRING 'DELETES APPLIED: ' DELIMITED BY SIZE
+                  WS-COUNT-EDIT       DELIMITED BY SIZE
+                  INTO EXC-DETAIL-LINE
+           END-STRING
+           WRITE EXC-DETAIL-LINE
+
+           MOVE WS-REJECT-COUNT TO WS-COUNT-EDIT
+           STRING 'TRANSACTIONS REJECTED: ' DELIMITED BY SIZE
+                  WS-COUNT-EDIT             DELIMITED BY SIZE
+                  INTO EXC-DETAIL-LINE
+           END-STRING
+           WRITE EXC-DETAIL-LINE.
+
+       9000-TERMINATION.
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
