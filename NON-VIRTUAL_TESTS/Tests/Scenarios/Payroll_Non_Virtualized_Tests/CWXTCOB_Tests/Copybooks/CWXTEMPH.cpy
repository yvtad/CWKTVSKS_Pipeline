@@ -19,8 +19,30 @@
                10  WA-EMP-HOURS      PIC 9(2).
                10  WA-EMP-RATE       PIC 9(3)V99     COMP-3.
                10  FILLER            PIC X(8).
+      *    WA-EMP-YTD-COMMISSION IS THE CUMULATIVE-TO-DATE BALANCE;
+      *    WA-EMP-PERIOD-COMMISSION IS THE AMOUNT EARNED THIS PAY
+      *    PERIOD AND IS WHAT GROSS PAY IS COMPUTED FROM.
+           05  WA-SALES-EMPLOYEE-DATA REDEFINES
+                   WA-HOURLY-EMPLOYEE-DATA.
+               10  WA-EMP-COMMISSION-RATE    PIC 9V999       COMP-3.
+               10  WA-EMP-YTD-COMMISSION     PIC 9(6)V99     COMP-3.
+               10  WA-EMP-PERIOD-COMMISSION  PIC 9(6)V99     COMP-3.
+           05  WA-MANAGEMENT-EMPLOYEE-DATA REDEFINES
+                   WA-HOURLY-EMPLOYEE-DATA.
+               10  WA-EMP-ANNUAL-SALARY      PIC 9(6)V99     COMP-3.
+               10  WA-EMP-BONUS-TARGET       PIC 9(5)V99     COMP-3.
+               10  FILLER                    PIC X(4).
            05  WA-EMP-HIRE-DATE.
-               10  WA-EMP-HIRE-YY    PIC 9(2).
+               10  WA-EMP-HIRE-CCYY  PIC 9(4).
                10  WA-EMP-HIRE-MM    PIC 9(2).
                10  WA-EMP-HIRE-DD    PIC 9(2).
-           05  FILLER                PIC X(5).
\ No newline at end of file
+           05  WA-EMP-TAX-DATA.
+               10  WA-TAX-FILING-STATUS      PIC X.
+                   88  FILING-SINGLE         VALUE 'S'.
+                   88  FILING-MARRIED        VALUE 'M'.
+                   88  FILING-HEAD-OF-HSHLD  VALUE 'H'.
+               10  WA-TAX-EXEMPTIONS         PIC 9(2).
+               10  FILLER                    PIC X(2).
+           05  WA-EMP-DIRECT-DEPOSIT.
+               10  WA-DD-ROUTING-NUM         PIC 9(9)        COMP-3.
+               10  WA-DD-ACCOUNT-NUM         PIC 9(5)        COMP-3.
