@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CWXTREG.
+      *****************************************************************
+      * CWXTREG - REGIONAL PAYROLL SUMMARY REPORT
+      *
+      * READS THE EMPLOYEE MASTER FILE AND ROLLS UP GROSS PAY,
+      * HEADCOUNT AND AVERAGE HOURLY RATE BY WA-EMP-REGION SO
+      * REGIONAL MANAGERS GET A WEEKLY TOTAL WITHOUT READING THE
+      * DETAIL FILE BY HAND. RECORDS WITH AN INVALID REGION ARE
+      * REPORTED AS EXCEPTIONS INSTEAD OF BEING ROLLED UP.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WA-EMP-NUM
+               ALTERNATE RECORD KEY IS WA-EMP-REGION WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT REGION-SUMMARY-FILE
+               ASSIGN TO REGRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CWXTEMPH.
+
+       FD  REGION-SUMMARY-FILE.
+       01  RPT-DETAIL-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EMP-FILE-STATUS           PIC XX.
+               88  EMP-FILE-OK              VALUE '00'.
+           05  WS-RPT-FILE-STATUS           PIC XX.
+               88  RPT-FILE-OK              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH                PIC X       VALUE 'N'.
+               88  END-OF-EMPLOYEE-FILE                 VALUE 'Y'.
+
+       01  WS-PAY-COMPUTATIONS.
+           05  WS-GROSS-PAY                 PIC 9(7)V99 COMP-3.
+           05  WS-REGULAR-HOURS             PIC 9(2).
+           05  WS-OVERTIME-HOURS            PIC 9(2).
+           05  WS-REGULAR-PAY               PIC 9(7)V99 COMP-3.
+           05  WS-OVERTIME-PAY              PIC 9(7)V99 COMP-3.
+           05  WS-OVERTIME-RATE             PIC 9(3)V999 COMP-3.
+
+       01  WS-REGION-TABLE.
+           05  WS-REGION-ENTRY OCCURS 4 TIMES INDEXED BY REG-IDX.
+               10  WS-REG-HEADCOUNT         PIC 9(5)     VALUE ZERO.
+               10  WS-REG-GROSS-TOTAL       PIC 9(9)V99  COMP-3
+                                                          VALUE ZERO.
+               10  WS-REG-RATE-TOTAL        PIC 9(9)V99  COMP-3
+                                                          VALUE ZERO.
+               10  WS-REG-HOURLY-COUNT      PIC 9(5)     VALUE ZERO.
+
+       01  WS-EXCEPTION-COUNT               PIC 9(5)     VALUE ZERO.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-HEADCOUNT-EDIT            PIC ZZ,ZZ9.
+           05  WS-GROSS-TOTAL-EDIT          PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-AVG-RATE                  PIC 9(3)V99  COMP-3.
+           05  WS-AVG-RATE-EDIT             PIC ZZZ.99.
+           05  WS-REGION-NAME.
+               10  WS-REGION-NAME-TAB OCCURS 4 TIMES PIC X(5)
+                   VALUES 'NORTH' 'SOUTH' 'EAST ' 'WEST '.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-EMPLOYEES
+               UNTIL END-OF-EMPLOYEE-FILE
+           PERFORM 7000-WRITE-SUMMARY-REPORT
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF NOT EMP-FILE-OK
+               DISPLAY 'CWXTREG - ERROR OPENING EMPLOYEE MASTER '
+                       WS-EMP-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REGION-SUMMARY-FILE
+           IF NOT RPT-FILE-OK
+               DISPLAY 'CWXTREG - ERROR OPENING REGION SUMMARY '
+                       WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 2100-READ-EMPLOYEE-RECORD.
+
+       2000-PROCESS-EMPLOYEES.
+           IF WA-EMP-REGION < 1 OR WA-EMP-REGION > 4
+               ADD 1 TO WS-EXCEPTION-COUNT
+               PERFORM 3900-WRITE-EXCEPTION-LINE
+           ELSE
+               PERFORM 3000-COMPUTE-GROSS-PAY
+               PERFORM 3500-ACCUMULATE-REGION-TOTALS
+           END-IF
+           PERFORM 2100-READ-EMPLOYEE-RECORD.
+
+       2100-READ-EMPLOYEE-RECORD.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   SET END-OF-EMPLOYEE-FILE TO TRUE
+           END-READ.
+
+       3000-COMPUTE-GROSS-PAY.
+           MOVE ZERO TO WS-GROSS-PAY
+
+           EVALUATE TRUE
+               WHEN HOURLY
+                   PERFORM 3100-COMPUTE-HOURLY-PAY
+               WHEN SALES
+                   MOVE WA-EMP-PERIOD-COMMISSION TO WS-GROSS-PAY
+               WHEN MANAGEMENT
+                   COMPUTE WS-GROSS-PAY ROUNDED =
+                       WA-EMP-ANNUAL-SALARY / 24
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3100-COMPUTE-HOURLY-PAY.
+           IF WA-EMP-HOURS > 40
+               MOVE 40 TO WS-REGULAR-HOURS
+               SUBTRACT 40 FROM WA-EMP-HOURS GIVING WS-OVERTIME-HOURS
+           ELSE
+               MOVE WA-EMP-HOURS TO WS-REGULAR-HOURS
+               MOVE ZERO TO WS-OVERTIME-HOURS
+           END-IF
+
+           COMPUTE WS-REGULAR-PAY ROUNDED =
+               WS-REGULAR-HOURS * WA-EMP-RATE
+           COMPUTE WS-OVERTIME-RATE ROUNDED = WA-EMP-RATE * 1.5
+           COMPUTE WS-OVERTIME-PAY ROUNDED =
+               WS-OVERTIME-HOURS * WS-OVERTIME-RATE
+           ADD WS-REGULAR-PAY WS-OVERTIME-PAY GIVING WS-GROSS-PAY.
+
+       3500-ACCUMULATE-REGION-TOTALS.
+           SET REG-IDX TO WA-EMP-REGION
+           ADD 1 TO WS-REG-HEADCOUNT(REG-IDX)
+           ADD WS-GROSS-PAY TO WS-REG-GROSS-TOTAL(REG-IDX)
+           IF HOURLY
+               ADD WA-EMP-RATE TO WS-REG-RATE-TOTAL(REG-IDX)
+               ADD 1 TO WS-REG-HOURLY-COUNT(REG-IDX)
+           END-IF.
+
+       3900-WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING '*** INVALID REGION FOR EMPLOYEE ' DELIMITED BY SIZE
+                  WA-EMP-NUM                         DELIMITED BY SIZE
+                  ' REGION=' DELIMITED BY SIZE
+                  WA-EMP-REGION DELIMITED BY SIZE
+                  ' - EXCLUDED FROM REGION TOTALS' DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE.
+
+       7000-WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING 'REGIONAL PAYROLL SUMMARY' DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE
+
+           PERFORM VARYING REG-IDX FROM 1 BY 1 UNTIL REG-IDX > 4
+               PERFORM 7100-WRITE-REGION-LINE
+           END-PERFORM
+
+           MOVE WS-EXCEPTION-COUNT TO WS-HEADCOUNT-EDIT
+           STRING 'EXCEPTION RECORDS (INVALID REGION): '
+                  DELIMITED BY SIZE
+                  WS-HEADCOUNT-EDIT DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE.
+
+       7100-WRITE-REGION-LINE.
+           MOVE WS-REG-HEADCOUNT(REG-IDX) TO WS-HEADCOUNT-EDIT
+           MOVE WS-REG-GROSS-TOTAL(REG-IDX) TO WS-GROSS-TOTAL-EDIT
+
+           IF WS-REG-HOURLY-COUNT(REG-IDX) > 0
+               COMPUTE WS-AVG-RATE ROUNDED =
+                   WS-REG-RATE-TOTAL(REG-IDX) /
+                   WS-REG-HOURLY-COUNT(REG-IDX)
+               MOVE WS-AVG-RATE TO WS-AVG-RATE-EDIT
+           ELSE
+               MOVE '   N/A' TO WS-AVG-RATE-EDIT
+           END-IF
+
+           STRING WS-REGION-NAME-TAB(REG-IDX)   DELIMITED BY SIZE
+                  ': HEADCOUNT=' DELIMITED BY SIZE
+                  WS-HEADCOUNT-EDIT DELIMITED BY SIZE
+                  ' GROSS PAY='  DELIMITED BY SIZE
+                  WS-GROSS-TOTAL-EDIT DELIMITED BY SIZE
+                  ' AVG HOURLY RATE=' DELIMITED BY SIZE
+                  WS-AVG-RATE-EDIT DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE.
+
+       9000-TERMINATION.
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE REGION-SUMMARY-FILE
+           MOVE ZERO TO RETURN-CODE.
