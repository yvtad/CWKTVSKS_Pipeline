@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CWXTAUDR - EMPLOYEE MASTER AUDIT TRAIL RECORD
+      *
+      * ONE RECORD PER CHANGED FIELD: BEFORE IMAGE, AFTER IMAGE,
+      * WHICH FIELD, AND WHEN THE CHANGE WAS MADE.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-EMP-NUM           PIC 9(5).
+           05  AUD-FIELD-NAME        PIC X(24).
+           05  AUD-OLD-VALUE         PIC X(20).
+           05  AUD-NEW-VALUE         PIC X(20).
+           05  AUD-TIMESTAMP.
+               10  AUD-DATE          PIC 9(8).
+               10  AUD-TIME          PIC 9(8).
