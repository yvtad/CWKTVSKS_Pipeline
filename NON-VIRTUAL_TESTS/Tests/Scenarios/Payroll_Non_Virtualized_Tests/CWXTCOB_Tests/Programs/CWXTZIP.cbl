@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CWXTZIP.
+      *****************************************************************
+      * CWXTZIP - PRE-PAYROLL ZIP / STATE CROSS-CHECK
+      *
+      * VALIDATES WA-EMP-STATE AGAINST THE LEADING THREE DIGITS OF
+      * WA-EMP-ZIP USING THE CWXTZTAB REFERENCE TABLE AND WRITES A
+      * DISCREPANCY REPORT SO ADDRESSES CAN BE FIXED BEFORE THE NEXT
+      * PAYROLL RUN.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WA-EMP-NUM
+               ALTERNATE RECORD KEY IS WA-EMP-REGION WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT DISCREPANCY-REPORT-FILE
+               ASSIGN TO ZIPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CWXTEMPH.
+
+       FD  DISCREPANCY-REPORT-FILE.
+       01  RPT-DETAIL-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY CWXTZTAB.
+
+       01  WS-FILE-STATUSES.
+           05  WS-EMP-FILE-STATUS           PIC XX.
+               88  EMP-FILE-OK              VALUE '00'.
+           05  WS-RPT-FILE-STATUS           PIC XX.
+               88  RPT-FILE-OK              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH                PIC X       VALUE 'N'.
+               88  END-OF-EMPLOYEE-FILE                 VALUE 'Y'.
+           05  WS-STATE-FOUND-SW            PIC X       VALUE 'N'.
+               88  STATE-FOUND-IN-TABLE                 VALUE 'Y'
+                                                    FALSE 'N'.
+
+       01  WS-ZIP-FIELDS.
+           05  WS-ZIP3-NUM                  PIC 9(3).
+
+       01  WS-COUNTERS.
+           05  WS-DISCREPANCY-COUNT         PIC 9(5)    VALUE ZERO.
+           05  WS-RECORD-COUNT               PIC 9(7)   VALUE ZERO.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-COUNT-EDIT                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-EMPLOYEES
+               UNTIL END-OF-EMPLOYEE-FILE
+           PERFORM 7000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF NOT EMP-FILE-OK
+               DISPLAY 'CWXTZIP - ERROR OPENING EMPLOYEE MASTER '
+                       WS-EMP-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DISCREPANCY-REPORT-FILE
+           IF NOT RPT-FILE-OK
+               DISPLAY 'CWXTZIP - ERROR OPENING DISCREPANCY REPORT '
+                       WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 2100-READ-EMPLOYEE-RECORD.
+
+       2000-PROCESS-EMPLOYEES.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 3000-VALIDATE-ZIP-STATE
+           PERFORM 2100-READ-EMPLOYEE-RECORD.
+
+       2100-READ-EMPLOYEE-RECORD.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   SET END-OF-EMPLOYEE-FILE TO TRUE
+           END-READ.
+
+       3000-VALIDATE-ZIP-STATE.
+           MOVE WA-EMP-ZIP(1:3) TO WS-ZIP3-NUM
+           SET STATE-FOUND-IN-TABLE TO FALSE
+
+           SET ZIP-TAB-IDX TO 1
+           SEARCH WS-STATE-ZIP-ENTRY VARYING ZIP-TAB-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-TAB-STATE(ZIP-TAB-IDX) = WA-EMP-STATE
+                   SET STATE-FOUND-IN-TABLE TO TRUE
+           END-SEARCH
+
+           IF NOT STATE-FOUND-IN-TABLE
+               ADD 1 TO WS-DISCREPANCY-COUNT
+               PERFORM 3900-WRITE-UNKNOWN-STATE-LINE
+           ELSE
+               IF WS-ZIP3-NUM < WS-TAB-ZIP-LOW(ZIP-TAB-IDX)
+                   OR WS-ZIP3-NUM > WS-TAB-ZIP-HIGH(ZIP-TAB-IDX)
+                   ADD 1 TO WS-DISCREPANCY-COUNT
+                   PERFORM 3910-WRITE-MISMATCH-LINE
+               END-IF
+           END-IF.
+
+       3900-WRITE-UNKNOWN-STATE-LINE.
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING '*** EMPLOYEE ' DELIMITED BY SIZE
+                  WA-EMP-NUM      DELIMITED BY SIZE
+                  ' HAS UNKNOWN STATE CODE ' DELIMITED BY SIZE
+                  WA-EMP-STATE    DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE.
+
+       3910-WRITE-MISMATCH-LINE.
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING '*** EMPLOYEE ' DELIMITED BY SIZE
+                  WA-EMP-NUM      DELIMITED BY SIZE
+                  ' ZIP ' DELIMITED BY SIZE
+                  WA-EMP-ZIP      DELIMITED BY SIZE
+                  ' DOES NOT MATCH STATE ' DELIMITED BY SIZE
+                  WA-EMP-STATE    DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE.
+
+       7000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-DETAIL-LINE
+           MOVE WS-DISCREPANCY-COUNT TO WS-COUNT-EDIT
+           STRING 'ZIP/STATE DISCREPANCIES FOUND: ' DELIMITED BY SIZE
+                  WS-COUNT-EDIT                      DELIMITED BY SIZE
+                  ' OF ' DELIMITED BY SIZE
+                  WS-RECORD-COUNT DELIMITED BY SIZE
+                  ' RECORDS' DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           END-STRING
+           WRITE RPT-DETAIL-LINE.
+
+       9000-TERMINATION.
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE DISCREPANCY-REPORT-FILE
+           IF WS-DISCREPANCY-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
