@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CWXTTCLH - TIME CLOCK EXTRACT RECORD
+      *
+      * ONE RECORD PER EMPLOYEE PER PAY PERIOD, KEYED ON TC-EMP-NUM
+      * (MATCHES WA-EMP-NUM).  THE MASTER IS ACCESSED BY RANDOM I/O,
+      * SO THE EXTRACT FILE DOES NOT NEED TO BE IN ANY PARTICULAR
+      * TC-EMP-NUM ORDER.
+      *****************************************************************
+       01  TIME-CLOCK-RECORD.
+           05  TC-EMP-NUM            PIC 9(5).
+           05  TC-HOURS-WORKED       PIC 9(2).
+           05  FILLER                PIC X(73).
