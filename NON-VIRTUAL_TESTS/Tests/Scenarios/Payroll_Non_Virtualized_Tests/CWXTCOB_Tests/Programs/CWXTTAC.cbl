@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CWXTTAC.
+      *****************************************************************
+      * CWXTTAC - TIME AND ATTENDANCE FEED
+      *
+      * MATCHES TIME CLOCK EXTRACT RECORDS AGAINST THE EMPLOYEE MASTER
+      * BY RANDOM I/O ON WA-EMP-NUM, NOW THAT THE MASTER IS
+      * ORGANIZATION INDEXED, AND UPDATES WA-EMP-HOURS FROM
+      * TC-HOURS-WORKED IN PLACE.  EXTRACT RECORDS FOR AN EMPLOYEE NOT
+      * ON THE MASTER, OR WITH HOURS OUTSIDE THE VALID RANGE, ARE
+      * REJECTED AND LOGGED TO THE EXCEPTION REPORT INSTEAD OF BEING
+      * APPLIED.  EVERY APPLIED HOURS CHANGE IS LOGGED TO THE AUDIT
+      * TRAIL VIA CWXTAUD.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WA-EMP-NUM
+               ALTERNATE RECORD KEY IS WA-EMP-REGION WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT TIME-CLOCK-FILE
+               ASSIGN TO TIMECLK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TC-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO TACEXC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CWXTEMPH.
+
+       FD  TIME-CLOCK-FILE.
+           COPY CWXTTCLH.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXC-DETAIL-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EMP-FILE-STATUS          PIC XX.
+               88  EMP-FILE-OK             VALUE '00'.
+           05  WS-TC-FILE-STATUS           PIC XX.
+               88  TC-FILE-OK              VALUE '00'.
+           05  WS-EXC-FILE-STATUS          PIC XX.
+               88  EXC-FILE-OK             VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-TIME-CLOCK-EOF-SW        PIC X       VALUE 'N'.
+               88  TIME-CLOCK-EOF                      VALUE 'Y'.
+
+       01  WS-EDITS.
+           05  WS-MAX-VALID-HOURS          PIC 9(2)    VALUE 80.
+
+       01  WS-COUNTERS.
+           05  WS-UPDATE-COUNT             PIC 9(5)    VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(5)    VALUE ZERO.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-COUNT-EDIT               PIC ZZ,ZZ9.
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUD-FIELD-NAME           PIC X(24).
+           05  WS-AUD-OLD-VALUE            PIC X(20).
+           05  WS-AUD-NEW-VALUE            PIC X(20).
+           05  WS-AUD-HOURS-EDIT           PIC Z9.
+
+       01  WS-OLD-EMP-HOURS                PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-UPDATE-MASTER
+               UNTIL TIME-CLOCK-EOF
+           PERFORM 7000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           OPEN INPUT TIME-CLOCK-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           IF NOT EMP-FILE-OK OR NOT TC-FILE-OK OR NOT EXC-FILE-OK
+               DISPLAY 'CWXTTAC - ERROR OPENING FILES '
+                       WS-EMP-FILE-STATUS ' ' WS-TC-FILE-STATUS ' '
+                       WS-EXC-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 2200-READ-TIME-CLOCK.
+
+       2000-UPDATE-MASTER.
+           MOVE TC-EMP-NUM TO WA-EMP-NUM
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   PERFORM 4000-PROCESS-TC-NO-MASTER
+               NOT INVALID KEY
+                   PERFORM 5000-PROCESS-MATCHING-RECORD
+           END-READ
+           PERFORM 2200-READ-TIME-CLOCK.
+
+       2200-READ-TIME-CLOCK.
+           READ TIME-CLOCK-FILE
+               AT END
+                   SET TIME-CLOCK-EOF TO TRUE
+           END-READ.
+
+       4000-PROCESS-TC-NO-MASTER.
+           ADD 1 TO WS-REJECT-COUNT
+           STRING '*** REJECTED TIME CLOCK RECORD EMP-NUM='
+                      DELIMITED BY SIZE
+                  TC-EMP-NUM             DELIMITED BY SIZE
+                  ' - NO MATCHING EMPLOYEE MASTER RECORD'
+                      DELIMITED BY SIZE
+                  INTO EXC-DETAIL-LINE
+           END-STRING
+           WRITE EXC-DETAIL-LINE.
+
+       5000-PROCESS-MATCHING-RECORD.
+           IF NOT HOURLY
+               ADD 1 TO WS-REJECT-COUNT
+               STRING '*** REJECTED TIME CLOCK RECORD EMP-NUM='
+                          DELIMITED BY SIZE
+                      TC-EMP-NUM             DELIMITED BY SIZE
+                      ' - EMPLOYEE IS NOT HOURLY'
+                          DELIMITED BY SIZE
+                      INTO EXC-DETAIL-LINE
+               END-STRING
+               WRITE EXC-DETAIL-LINE
+           ELSE
+               IF TC-HOURS-WORKED > WS-MAX-VALID-HOURS
+                   ADD 1 TO WS-REJECT-COUNT
+                   STRING '*** REJECTED TIME CLOCK RECORD EMP-NUM='
+                              DELIMITED BY SIZE
+                          TC-EMP-NUM             DELIMITED BY SIZE
+                          ' - HOURS OUT OF RANGE: '
+                              DELIMITED BY SIZE
+                          TC-HOURS-WORKED        DELIMITED BY SIZE
+                          INTO EXC-DETAIL-LINE
+                   END-STRING
+                   WRITE EXC-DETAIL-LINE
+               ELSE
+                   MOVE WA-EMP-HOURS TO WS-OLD-EMP-HOURS
+                   MOVE TC-HOURS-WORKED TO WA-EMP-HOURS
+                   REWRITE EMPLOYEE-WORK-AREA
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-UPDATE-COUNT
+                           MOVE 'WA-EMP-HOURS'    TO WS-AUD-FIELD-NAME
+                           MOVE WS-OLD-EMP-HOURS  TO WS-AUD-HOURS-EDIT
+                           MOVE WS-AUD-HOURS-EDIT TO WS-AUD-OLD-VALUE
+                           MOVE WA-EMP-HOURS      TO WS-AUD-HOURS-EDIT
+                           MOVE WS-AUD-HOURS-EDIT TO WS-AUD-NEW-VALUE
+                           PERFORM 6000-WRITE-AUDIT-RECORD
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       6000-WRITE-AUDIT-RECORD.
+           CALL 'CWXTAUD' USING WA-EMP-NUM WS-AUD-FIELD-NAME
+                                WS-AUD-OLD-VALUE WS-AUD-NEW-VALUE
+           END-CALL.
+
+       7000-WRITE-SUMMARY.
+           MOVE WS-UPDATE-COUNT TO WS-COUNT-EDIT
+           STRING 'HOURS UPDATES APPLIED: ' DELIMITED BY SIZE
+                  WS-COUNT-EDIT             DELIMITED BY SIZE
+                  INTO EXC-DETAIL-LINE
+           END-STRING
+           WRITE EXC-DETAIL-LINE
+
+           MOVE WS-REJECT-COUNT TO WS-COUNT-EDIT
+           STRING 'TIME CLOCK RECORDS REJECTED: ' DELIMITED BY SIZE
+                  WS-COUNT-EDIT                   DELIMITED BY SIZE
+                  INTO EXC-DETAIL-LINE
+           END-STRING
+           WRITE EXC-DETAIL-LINE.
+
+       9000-TERMINATION.
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE TIME-CLOCK-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
